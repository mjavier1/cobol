@@ -0,0 +1,114 @@
+000100********************************************************************
+000110*  PROGRAM      : CALCINQ.CBL
+000120*  AUTHOR       : M. AGUIRRE
+000130*  INSTALLATION : DATA PROCESSING
+000140*  DATE-WRITTEN : 08/09/2026
+000150*  DATE-COMPILED:
+000160*
+000170*  INQUIRY TRANSACTION.  OPERATOR ENTERS A TRANSACTION ID AND
+000180*  THIS PROGRAM PULLS UP THE MATCHING CALCHIST RECORD (DATE,
+000190*  TIME, USER, FirstNum, SecondNum, CalcResult, AND OUTCOME)
+000200*  WRITTEN BY DoCalc OR DoCalcB.  ENTER ZERO TO END THE SESSION.
+000210*
+000220*  MODIFICATION HISTORY
+000230*    08/09/2026  MJA  ORIGINAL PROGRAM.
+000240*    08/09/2026  MJA  WIDENED DT-CALC-RESULT TO MATCH CalcResult
+000250*                     IN CALCFLDS.CPY.
+000260********************************************************************
+000270 IDENTIFICATION DIVISION.
+000280 PROGRAM-ID.  CalcInq.
+000290 AUTHOR.  M. AGUIRRE.
+000300 INSTALLATION.  DATA PROCESSING.
+000310 DATE-WRITTEN.  08/09/2026.
+000320 DATE-COMPILED.
+000330*
+000340 ENVIRONMENT DIVISION.
+000350 CONFIGURATION SECTION.
+000360 SOURCE-COMPUTER.  IBM-370.
+000370 OBJECT-COMPUTER.  IBM-370.
+000380 INPUT-OUTPUT SECTION.
+000390 FILE-CONTROL.
+000400     SELECT HIST-FILE ASSIGN TO CALCHIST
+000410         ORGANIZATION IS INDEXED
+000420         ACCESS MODE IS RANDOM
+000430         RECORD KEY IS HR-TRANS-ID
+000440         FILE STATUS IS WS-HIST-STATUS.
+000450*
+000460 DATA DIVISION.
+000470 FILE SECTION.
+000480 FD  HIST-FILE
+000490     LABEL RECORDS ARE STANDARD.
+000500 COPY HISTREC.
+000510*
+000520 WORKING-STORAGE SECTION.
+000530 77  WS-HIST-STATUS          PIC X(02) VALUE SPACES.
+000540     88  HIST-OK                        VALUE "00".
+000550     88  HIST-NOT-FOUND                 VALUE "23".
+000560
+000570 77  WS-DONE-SWITCH          PIC X(01) VALUE "N".
+000580     88  INQUIRY-DONE                   VALUE "Y".
+000590
+000600 01  WS-DETAIL-LINE.
+000610     05  DT-FIRST-NUM        PIC ZZZZ9.99.
+000620     05  FILLER              PIC X(01) VALUE SPACE.
+000630     05  DT-SECOND-NUM       PIC ZZZZ9.99.
+000640     05  FILLER              PIC X(12) VALUE " RESULT IS =".
+000650     05  DT-CALC-RESULT      PIC Z(9)9.99.
+000660     05  DT-CALC-TEXT REDEFINES DT-CALC-RESULT
+000670                             PIC X(13).
+000680*
+000690 PROCEDURE DIVISION.
+000700*
+000710 0000-Mainline.
+000720     OPEN INPUT HIST-FILE
+000730     IF NOT HIST-OK
+000740         DISPLAY "CALCINQ: UNABLE TO OPEN CALCHIST, STATUS="
+000750             WS-HIST-STATUS
+000760         GO TO 0000-Exit
+000770     END-IF
+000780
+000790     PERFORM 1000-InquireOnce UNTIL INQUIRY-DONE
+000800
+000810     CLOSE HIST-FILE.
+000820 0000-Exit.
+000830     STOP RUN.
+000840*
+000850 1000-InquireOnce.
+000860     DISPLAY "Enter transaction ID to look up (0 to end):"
+000870     ACCEPT HR-TRANS-ID
+000880     IF HR-TRANS-ID = ZERO
+000890         MOVE "Y" TO WS-DONE-SWITCH
+000900         GO TO 1000-Exit
+000910     END-IF
+000920
+000930     READ HIST-FILE
+000940         INVALID KEY
+000950             DISPLAY "NO CALCHIST RECORD FOR ID " HR-TRANS-ID
+000960         NOT INVALID KEY
+000970             PERFORM 2000-DisplayHistoryRecord
+000980     END-READ.
+000990 1000-Exit.
+001000     EXIT.
+001010*
+001020 2000-DisplayHistoryRecord.
+001030     DISPLAY "TRANSACTION ID : " HR-TRANS-ID
+001040     DISPLAY "DATE           : " HR-DATE
+001050     DISPLAY "TIME           : " HR-TIME
+001060     DISPLAY "USER           : " HR-USER
+001070     MOVE HR-FIRST-NUM  TO DT-FIRST-NUM
+001080     MOVE HR-SECOND-NUM TO DT-SECOND-NUM
+001090     EVALUATE TRUE
+001100         WHEN HR-REJECTED
+001110             MOVE "REJECTED-SE" TO DT-CALC-TEXT
+001120         WHEN HR-DIVIDE-BY-ZERO
+001130             MOVE "REJECTED-DZ" TO DT-CALC-TEXT
+001140         WHEN HR-INVALID-OP
+001150             MOVE "INVALID-OP"  TO DT-CALC-TEXT
+001160         WHEN OTHER
+001170             MOVE HR-CALC-RESULT TO DT-CALC-RESULT
+001180     END-EVALUATE
+001190     DISPLAY "FirstNum       : " DT-FIRST-NUM
+001200     DISPLAY "SecondNum      : " DT-SECOND-NUM
+001210     DISPLAY "CalcResult     :" DT-CALC-RESULT.
+001220 2000-Exit.
+001230     EXIT.
