@@ -0,0 +1,283 @@
+000100********************************************************************
+000110*  PROGRAM      : DLYSUMM.CBL
+000120*  AUTHOR       : M. AGUIRRE
+000130*  INSTALLATION : DATA PROCESSING
+000140*  DATE-WRITTEN : 08/09/2026
+000150*  DATE-COMPILED:
+000160*
+000170*  END-OF-DAY REPORT AGAINST AUDITLOG, THE TRAIL LEFT BY DoCalc
+000180*  AND DoCalcB.  PRINTS A COUNT, SUM, AVERAGE, MINIMUM, AND
+000190*  MAXIMUM OF CalcResult FOR EVERY SUCCESSFUL CALCULATION IN THE
+000200*  LOG, FOLLOWED BY A CALLED-OUT LIST OF ANY SIZE ERROR OR
+000210*  DIVIDE-BY-ZERO REJECTIONS SO THEY DO NOT GET LOST IN THE
+000220*  ONLINE AND BATCH RUN OUTPUT.
+000230*
+000240*  MODIFICATION HISTORY
+000250*    08/09/2026  MJA  ORIGINAL PROGRAM.
+000260*    08/09/2026  MJA  WIDENED WS-RESULT-AVERAGE/MINIMUM/MAXIMUM
+000270*                     AND THEIR REPORT EDIT FIELDS TO MATCH
+000280*                     CalcResult IN CALCFLDS.CPY.
+000290********************************************************************
+000300 IDENTIFICATION DIVISION.
+000310 PROGRAM-ID.  DlySumm.
+000320 AUTHOR.  M. AGUIRRE.
+000330 INSTALLATION.  DATA PROCESSING.
+000340 DATE-WRITTEN.  08/09/2026.
+000350 DATE-COMPILED.
+000360*
+000370 ENVIRONMENT DIVISION.
+000380 CONFIGURATION SECTION.
+000390 SOURCE-COMPUTER.  IBM-370.
+000400 OBJECT-COMPUTER.  IBM-370.
+000410 INPUT-OUTPUT SECTION.
+000420 FILE-CONTROL.
+000430     SELECT AUDIT-FILE ASSIGN TO AUDITLOG
+000440         ORGANIZATION IS SEQUENTIAL
+000450         FILE STATUS IS WS-AUDIT-STATUS.
+000460
+000470     SELECT SUMM-FILE ASSIGN TO SUMMOUT
+000480         ORGANIZATION IS SEQUENTIAL
+000490         FILE STATUS IS WS-SUMM-STATUS.
+000500*
+000510 DATA DIVISION.
+000520 FILE SECTION.
+000530 FD  AUDIT-FILE
+000540     RECORDING MODE IS F
+000550     LABEL RECORDS ARE STANDARD.
+000560 COPY AUDITREC.
+000570*
+000580 FD  SUMM-FILE
+000590     RECORDING MODE IS F
+000600     LABEL RECORDS ARE STANDARD.
+000610 01  SUMM-LINE                  PIC X(80).
+000620*
+000630 WORKING-STORAGE SECTION.
+000640 77  WS-AUDIT-STATUS             PIC X(02) VALUE SPACES.
+000650     88  AUDIT-OK                            VALUE "00".
+000660     88  AUDIT-EOF                           VALUE "10".
+000670
+000680 77  WS-SUMM-STATUS              PIC X(02) VALUE SPACES.
+000690     88  SUMM-OK                             VALUE "00".
+000700
+000710 77  WS-EOF-SWITCH               PIC X(01) VALUE "N".
+000720     88  END-OF-AUDIT-FILE                   VALUE "Y".
+000730
+000740 77  WS-RECORD-COUNT             PIC 9(07) COMP VALUE ZERO.
+000750 77  WS-OK-COUNT                 PIC 9(07) COMP VALUE ZERO.
+000760 77  WS-EXCEPTION-COUNT          PIC 9(07) COMP VALUE ZERO.
+000770 77  WS-RESULT-SUM               PIC 9(11)V99 COMP-3 VALUE ZERO.
+000780 77  WS-RESULT-AVERAGE           PIC 9(10)V99 COMP-3 VALUE ZERO.
+000790 77  WS-RESULT-MINIMUM           PIC 9(10)V99 COMP-3 VALUE ZERO.
+000800 77  WS-RESULT-MAXIMUM           PIC 9(10)V99 COMP-3 VALUE ZERO.
+000810
+000820 01  WS-HEADING-1.
+000830     05  FILLER                  PIC X(30) VALUE
+000840         "DoCalc DAILY SUMMARY REPORT".
+000850     05  FILLER                  PIC X(50) VALUE SPACES.
+000860
+000870 01  WS-BLANK-LINE               PIC X(80) VALUE SPACES.
+000880
+000890 01  WS-COUNT-LINE.
+000900     05  FILLER                  PIC X(30) VALUE
+000910         "TRANSACTIONS PROCESSED . . . ".
+000920     05  CL-RECORD-COUNT         PIC ZZZZZZ9.
+000930     05  FILLER                  PIC X(43) VALUE SPACES.
+000940
+000950 01  WS-OK-COUNT-LINE.
+000960     05  FILLER                  PIC X(30) VALUE
+000970         "SUCCESSFUL CALCULATIONS . . . ".
+000980     05  CL-OK-COUNT             PIC ZZZZZZ9.
+000990     05  FILLER                  PIC X(43) VALUE SPACES.
+001000
+001010 01  WS-EXCEPT-COUNT-LINE.
+001020     05  FILLER                  PIC X(30) VALUE
+001030         "EXCEPTIONS (REJECTED/DIV-0) . ".
+001040     05  CL-EXCEPT-COUNT         PIC ZZZZZZ9.
+001050     05  FILLER                  PIC X(43) VALUE SPACES.
+001060
+001070 01  WS-SUM-LINE.
+001080     05  FILLER                  PIC X(30) VALUE
+001090         "TOTAL CalcResult  . . . . . . ".
+001100     05  CL-RESULT-SUM           PIC ZZZZZZZZZZ9.99.
+001110     05  FILLER                  PIC X(36) VALUE SPACES.
+001120
+001130 01  WS-AVERAGE-LINE.
+001140     05  FILLER                  PIC X(30) VALUE
+001150         "AVERAGE CalcResult  . . . . . ".
+001160     05  CL-RESULT-AVERAGE       PIC ZZZZZZZZZ9.99.
+001170     05  FILLER                  PIC X(37) VALUE SPACES.
+001180
+001190 01  WS-MINIMUM-LINE.
+001200     05  FILLER                  PIC X(30) VALUE
+001210         "MINIMUM CalcResult  . . . . . ".
+001220     05  CL-RESULT-MINIMUM       PIC ZZZZZZZZZ9.99.
+001230     05  FILLER                  PIC X(37) VALUE SPACES.
+001240
+001250 01  WS-MAXIMUM-LINE.
+001260     05  FILLER                  PIC X(30) VALUE
+001270         "MAXIMUM CalcResult  . . . . . ".
+001280     05  CL-RESULT-MAXIMUM       PIC ZZZZZZZZZ9.99.
+001290     05  FILLER                  PIC X(37) VALUE SPACES.
+001300
+001310 01  WS-EXCEPT-HEADING.
+001320     05  FILLER                  PIC X(40) VALUE
+001330         "EXCEPTIONS FOR THIS PERIOD".
+001340     05  FILLER                  PIC X(40) VALUE SPACES.
+001350
+001360 01  WS-NO-EXCEPT-LINE.
+001370     05  FILLER                  PIC X(40) VALUE
+001380         "NO EXCEPTIONS FOR THIS PERIOD".
+001390     05  FILLER                  PIC X(40) VALUE SPACES.
+001400
+001410 01  WS-EXCEPT-DETAIL-LINE.
+001420     05  ED-DATE                 PIC 9(08).
+001430     05  FILLER                  PIC X(01) VALUE SPACE.
+001440     05  ED-TIME                 PIC 9(08).
+001450     05  FILLER                  PIC X(01) VALUE SPACE.
+001460     05  ED-USER                 PIC X(08).
+001470     05  FILLER                  PIC X(01) VALUE SPACE.
+001480     05  ED-FIRST-NUM            PIC ZZZZ9.99.
+001490     05  FILLER                  PIC X(01) VALUE SPACE.
+001500     05  ED-SECOND-NUM           PIC ZZZZ9.99.
+001510     05  FILLER                  PIC X(01) VALUE SPACE.
+001520     05  ED-REASON               PIC X(20).
+001530     05  FILLER                  PIC X(13) VALUE SPACES.
+001540*
+001550 PROCEDURE DIVISION.
+001560*
+001570 0000-Mainline.
+001580     PERFORM 1000-Initialize
+001590     PERFORM 2000-Accumulate
+001600         UNTIL END-OF-AUDIT-FILE
+001610     PERFORM 3000-WriteSummary
+001620     PERFORM 4000-ReopenForExceptions
+001630     PERFORM 4100-WriteExceptions
+001640         UNTIL END-OF-AUDIT-FILE
+001650     PERFORM 5000-Terminate
+001660     STOP RUN.
+001670*
+001680 1000-Initialize.
+001690     OPEN INPUT AUDIT-FILE
+001700     IF NOT AUDIT-OK
+001710         DISPLAY "DLYSUMM: UNABLE TO OPEN AUDITLOG, STATUS="
+001720             WS-AUDIT-STATUS
+001730         MOVE "Y" TO WS-EOF-SWITCH
+001740         GO TO 1000-Exit
+001750     END-IF
+001760
+001770     OPEN OUTPUT SUMM-FILE
+001780     IF NOT SUMM-OK
+001790         DISPLAY "DLYSUMM: UNABLE TO OPEN SUMMOUT, STATUS="
+001800             WS-SUMM-STATUS
+001810         MOVE "Y" TO WS-EOF-SWITCH
+001820         GO TO 1000-Exit
+001830     END-IF
+001840
+001850     MOVE 9999999999.99 TO WS-RESULT-MINIMUM
+001860
+001870     PERFORM 8000-ReadAuditRecord.
+001880 1000-Exit.
+001890     EXIT.
+001900*
+001910 2000-Accumulate.
+001920     ADD 1 TO WS-RECORD-COUNT
+001930     IF AUD-OK
+001940         ADD 1 TO WS-OK-COUNT
+001950         ADD AUD-CALC-RESULT TO WS-RESULT-SUM
+001960         IF AUD-CALC-RESULT < WS-RESULT-MINIMUM
+001970             MOVE AUD-CALC-RESULT TO WS-RESULT-MINIMUM
+001980         END-IF
+001990         IF AUD-CALC-RESULT > WS-RESULT-MAXIMUM
+002000             MOVE AUD-CALC-RESULT TO WS-RESULT-MAXIMUM
+002010         END-IF
+002020     ELSE
+002030         ADD 1 TO WS-EXCEPTION-COUNT
+002040     END-IF
+002050
+002060     PERFORM 8000-ReadAuditRecord.
+002070 2000-Exit.
+002080     EXIT.
+002090*
+002100 3000-WriteSummary.
+002110     IF WS-OK-COUNT > ZERO
+002120         COMPUTE WS-RESULT-AVERAGE ROUNDED =
+002130             WS-RESULT-SUM / WS-OK-COUNT
+002140     ELSE
+002150         MOVE ZERO TO WS-RESULT-AVERAGE
+002160         MOVE ZERO TO WS-RESULT-MINIMUM
+002170     END-IF
+002180
+002190     MOVE WS-RECORD-COUNT     TO CL-RECORD-COUNT
+002200     MOVE WS-OK-COUNT         TO CL-OK-COUNT
+002210     MOVE WS-EXCEPTION-COUNT  TO CL-EXCEPT-COUNT
+002220     MOVE WS-RESULT-SUM       TO CL-RESULT-SUM
+002230     MOVE WS-RESULT-AVERAGE   TO CL-RESULT-AVERAGE
+002240     MOVE WS-RESULT-MINIMUM   TO CL-RESULT-MINIMUM
+002250     MOVE WS-RESULT-MAXIMUM   TO CL-RESULT-MAXIMUM
+002260
+002270     WRITE SUMM-LINE FROM WS-HEADING-1
+002280     WRITE SUMM-LINE FROM WS-BLANK-LINE
+002290     WRITE SUMM-LINE FROM WS-COUNT-LINE
+002300     WRITE SUMM-LINE FROM WS-OK-COUNT-LINE
+002310     WRITE SUMM-LINE FROM WS-EXCEPT-COUNT-LINE
+002320     WRITE SUMM-LINE FROM WS-BLANK-LINE
+002330     WRITE SUMM-LINE FROM WS-SUM-LINE
+002340     WRITE SUMM-LINE FROM WS-AVERAGE-LINE
+002350     WRITE SUMM-LINE FROM WS-MINIMUM-LINE
+002360     WRITE SUMM-LINE FROM WS-MAXIMUM-LINE
+002370     WRITE SUMM-LINE FROM WS-BLANK-LINE
+002380
+002390     IF WS-EXCEPTION-COUNT > ZERO
+002400         WRITE SUMM-LINE FROM WS-EXCEPT-HEADING
+002410     ELSE
+002420         WRITE SUMM-LINE FROM WS-NO-EXCEPT-LINE
+002430     END-IF.
+002440 3000-Exit.
+002450     EXIT.
+002460*
+002470 4000-ReopenForExceptions.
+002480     CLOSE AUDIT-FILE
+002490     MOVE "N" TO WS-EOF-SWITCH
+002500     OPEN INPUT AUDIT-FILE
+002510     PERFORM 8000-ReadAuditRecord.
+002520 4000-Exit.
+002530     EXIT.
+002540*
+002550 4100-WriteExceptions.
+002560     IF NOT AUD-OK
+002570         MOVE SPACES         TO WS-EXCEPT-DETAIL-LINE
+002580         MOVE AUD-DATE       TO ED-DATE
+002590         MOVE AUD-TIME       TO ED-TIME
+002600         MOVE AUD-USER       TO ED-USER
+002610         MOVE AUD-FIRST-NUM  TO ED-FIRST-NUM
+002620         MOVE AUD-SECOND-NUM TO ED-SECOND-NUM
+002630         EVALUATE TRUE
+002640             WHEN AUD-REJECTED
+002650                 MOVE "SIZE ERROR"      TO ED-REASON
+002660             WHEN AUD-DIVIDE-BY-ZERO
+002670                 MOVE "DIVIDE BY ZERO"  TO ED-REASON
+002680             WHEN AUD-INVALID-OP
+002690                 MOVE "INVALID OP CODE" TO ED-REASON
+002700             WHEN OTHER
+002710                 MOVE "UNKNOWN"         TO ED-REASON
+002720         END-EVALUATE
+002730         WRITE SUMM-LINE FROM WS-EXCEPT-DETAIL-LINE
+002740     END-IF
+002750
+002760     PERFORM 8000-ReadAuditRecord.
+002770 4100-Exit.
+002780     EXIT.
+002790*
+002800 5000-Terminate.
+002810     CLOSE AUDIT-FILE
+002820     CLOSE SUMM-FILE.
+002830 5000-Exit.
+002840     EXIT.
+002850*
+002860 8000-ReadAuditRecord.
+002870     READ AUDIT-FILE
+002880         AT END
+002890             MOVE "Y" TO WS-EOF-SWITCH
+002900     END-READ.
+002910 8000-Exit.
+002920     EXIT.
