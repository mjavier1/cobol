@@ -1,36 +1,374 @@
-                *******************************************************************
-      *  Marcos J Aguirre es programa 
-      *
-      *  en el cobol declara variable 
-      * lo hacer es multiplicancion
-      * final 
-      *  tenia error estaba mal la pantalla
-      * modifique display que salga tres variable
-      * 
-      *
-      * 
-      * 
-      * 
-      * 
-      * 
-      *******************************************************************  
-        IDENTIFICATION DIVISION.
-          PROGRAM-ID. DoCalc.
-
-             DATA DIVISION.
-           WORKING-STORAGE SECTION.
-               01 FirstNum PIC 9 VALUE ZEROS.
-               01 SecondNum PIC 9 VALUE ZEROS.
-               01 CalcResult PIC 99 VALUE 15.
-               01 UserPrompt PIC X(38) VALUE
-             "Please enter two single digit numbers".
-             PROCEDURE DIVISION.
-             CalculateResult.
-              DISPLAY UserPrompt
-              ACCEPT FirstNum
-              DISPLAY"Enter second num".
-              ACCEPT SecondNum
-             COMPUTE CalcResult = FirstNum * SecondNum
-             
-           DISPLAY " ",FirstNum" x",SecondNum," Result is =",CalcResult
-              STOP RUN.
+000100********************************************************************
+000110*  PROGRAM      : CALC.CBL
+000120*  AUTHOR       : M. AGUIRRE
+000130*  INSTALLATION : DATA PROCESSING
+000140*  DATE-WRITTEN : UNKNOWN
+000150*  DATE-COMPILED:
+000160*
+000170*  INTERACTIVE CALCULATOR.  PROMPTS THE OPERATOR TO PICK AN
+000180*  OPERATION AND ENTER FirstNum/SecondNum, THEN DISPLAYS
+000190*  CalcResult.
+000200*
+000210*  MODIFICATION HISTORY
+000220*    UNKNOWN     MJA  ORIGINAL PROGRAM - MULTIPLY ONLY, PIC 9
+000230*                     FIELDS, NO ERROR CHECKING.
+000240*    08/09/2026  MJA  MOVED FirstNum/SecondNum/CalcResult INTO
+000250*                     THE SHARED CALCFLDS COPYBOOK SO THE WHOLE
+000260*                     CALC SUITE AGREES ON FIELD WIDTHS.
+000270*    08/09/2026  MJA  TRAP ON SIZE ERROR ON THE COMPUTE SO AN
+000280*                     OVERFLOW REJECTS THE TRANSACTION INSTEAD
+000290*                     OF DISPLAYING A TRUNCATED RESULT.
+000300*    08/09/2026  MJA  CALCFLDS FIELDS ARE NOW COMP-3 WITH A V99
+000310*                     SO A QUANTITY TIMES A UNIT PRICE COMES
+000320*                     OUT IN CENTS; EDITED WS-DISPLAY-LINE ADDED
+000330*                     SO THE DECIMAL POINT SHOWS ON THE SCREEN.
+000340*    08/09/2026  MJA  APPEND EVERY CALCULATION TO AUDITLOG SO A
+000350*                     RESULT CAN BE TRACED BACK LATER.
+000360*    08/09/2026  MJA  FRONT-END MENU LETS THE OPERATOR PICK
+000370*                     ADD/SUBTRACT/MULTIPLY/DIVIDE INSTEAD OF
+000380*                     ALWAYS MULTIPLYING; DIVIDE GUARDS AGAINST
+000390*                     A ZERO SecondNum.
+000400*    08/09/2026  MJA  AUDITLOG NOW GETS A RECORD FOR REJECTED
+000410*                     AND DIVIDE-BY-ZERO CALCULATIONS TOO, NOT
+000420*                     JUST SUCCESSFUL ONES, SO THE DAILY SUMMARY
+000430*                     REPORT CAN CALL OUT EXCEPTIONS.
+000440*    08/09/2026  MJA  EVERY SUCCESSFUL CALCULATION IS NOW ALSO
+000450*                    EXTRACTED TO PRICEXT IN THE DOWNSTREAM
+000460*                    PRICING SYSTEM'S INTERFACE LAYOUT.
+000470*    08/09/2026  MJA  EVERY CALCULATION NOW GETS A TRANSACTION ID
+000480*                    AND IS WRITTEN TO CALCHIST SO IT CAN BE
+000490*                    LOOKED UP AGAIN LATER BY THAT ID.
+000500*    08/09/2026  MJA  CALCHIST IS A KSDS - OPEN EXTEND IS ONLY
+000510*                    VALID AGAINST A SEQUENTIAL FILE, SO SWITCHED
+000520*                    TO OPEN I-O WITH NO OUTPUT FALLBACK (THE
+000530*                    CLUSTER ALWAYS EXISTS BEFORE THE FIRST RUN).
+000540*                    NEXTIDF IS NOW A RELATIVE FILE HELD OPEN
+000550*                    I-O ACROSS THE READ AND THE WRITE/REWRITE SO
+000560*                    TWO PROGRAMS RUNNING AT THE SAME TIME CAN'T
+000570*                    BOTH READ THE SAME LAST-ID BEFORE EITHER
+000580*                    REWRITES IT. WIDENED CalcResult'S DISPLAY
+000590*                    FIELD TO MATCH CALCFLDS.CPY, AND REWORDED
+000600*                    THE OPERAND PROMPTS TO SPELL OUT THAT A
+000610*                    DECIMAL POINT IS REQUIRED.
+000620*    08/09/2026  MJA  HR-DATE/HR-TIME/HR-USER NO LONGER REACH INTO
+000630*                    THE AUDIT-RECORD FD AREA - CAPTURED ONCE INTO
+000640*                    WS-CALC-DATE/TIME/USER AND FED TO BOTH
+000650*                    AUDITREC AND HISTREC FROM THERE SO CALCHIST'S
+000660*                    TIMESTAMP DOES NOT DEPEND ON WRITEAUDITRECORD
+000670*                    HAVING RUN FIRST.
+000680********************************************************************
+000690 IDENTIFICATION DIVISION.
+000700 PROGRAM-ID.  DoCalc.
+000710 AUTHOR.  M. AGUIRRE.
+000720 INSTALLATION.  DATA PROCESSING.
+000730 DATE-COMPILED.
+000740*
+000750 ENVIRONMENT DIVISION.
+000760 CONFIGURATION SECTION.
+000770 SOURCE-COMPUTER.  IBM-370.
+000780 OBJECT-COMPUTER.  IBM-370.
+000790 INPUT-OUTPUT SECTION.
+000800 FILE-CONTROL.
+000810     SELECT AUDIT-FILE ASSIGN TO AUDITLOG
+000820         ORGANIZATION IS SEQUENTIAL
+000830         FILE STATUS IS WS-AUDIT-STATUS.
+000840
+000850     SELECT PRICE-FILE ASSIGN TO PRICEXT
+000860         ORGANIZATION IS SEQUENTIAL
+000870         FILE STATUS IS WS-PRICE-STATUS.
+000880
+000890     SELECT HIST-FILE ASSIGN TO CALCHIST
+000900         ORGANIZATION IS INDEXED
+000910         ACCESS MODE IS SEQUENTIAL
+000920         RECORD KEY IS HR-TRANS-ID
+000930         FILE STATUS IS WS-HIST-STATUS.
+000940
+000950     SELECT NEXTID-FILE ASSIGN TO NEXTIDF
+000960         ORGANIZATION IS RELATIVE
+000970         ACCESS MODE IS RANDOM
+000980         RELATIVE KEY IS WS-NEXTID-RELKEY
+000990         FILE STATUS IS WS-NEXTID-STATUS.
+001000*
+001010 DATA DIVISION.
+001020 FILE SECTION.
+001030 FD  AUDIT-FILE
+001040     RECORDING MODE IS F
+001050     LABEL RECORDS ARE STANDARD.
+001060 COPY AUDITREC.
+001070*
+001080 FD  PRICE-FILE
+001090     RECORDING MODE IS F
+001100     LABEL RECORDS ARE STANDARD.
+001110 COPY PRICEREC.
+001120*
+001130 FD  HIST-FILE
+001140     LABEL RECORDS ARE STANDARD.
+001150 COPY HISTREC.
+001160*
+001170 FD  NEXTID-FILE
+001180     RECORDING MODE IS F
+001190     LABEL RECORDS ARE STANDARD.
+001200 COPY NEXTIDF.
+001210*
+001220 WORKING-STORAGE SECTION.
+001230 COPY CALCFLDS.
+001240
+001250 01  UserPrompt              PIC X(53) VALUE
+001260     "Enter first amount (with decimal point, e.g. 123.45)".
+001270
+001280 01  WS-CALC-STATUS          PIC X(01) VALUE "O".
+001290     88  CALC-OK                        VALUE "O".
+001300     88  CALC-REJECTED                  VALUE "R".
+001310     88  CALC-DIVIDE-BY-ZERO             VALUE "Z".
+001320
+001330 01  WS-DISPLAY-LINE.
+001340     05  DL-FIRST-NUM        PIC ZZZZ9.99.
+001350     05  FILLER              PIC X(01) VALUE SPACE.
+001360     05  DL-OPERATOR         PIC X(01).
+001370     05  FILLER              PIC X(01) VALUE SPACE.
+001380     05  DL-SECOND-NUM       PIC ZZZZ9.99.
+001390     05  FILLER              PIC X(12) VALUE " Result is =".
+001400     05  DL-CALC-RESULT      PIC ZZZZZZZZZ9.99.
+001410
+001420 77  WS-AUDIT-STATUS         PIC X(02) VALUE SPACES.
+001430     88  AUDIT-OK                       VALUE "00".
+001440
+001450 77  WS-PRICE-STATUS         PIC X(02) VALUE SPACES.
+001460     88  PRICE-OK                       VALUE "00".
+001470
+001480 77  WS-HIST-STATUS          PIC X(02) VALUE SPACES.
+001490     88  HIST-OK                        VALUE "00".
+001500
+001510 77  WS-NEXTID-STATUS        PIC X(02) VALUE SPACES.
+001520     88  NEXTID-OK                      VALUE "00".
+001530
+001540 77  WS-NEXT-TRANS-ID        PIC 9(08) VALUE ZERO.
+001550
+001560 77  WS-NEXTID-RELKEY        PIC 9(04) COMP VALUE 1.
+001570
+001580 77  WS-NEXTID-NEW-SWITCH    PIC X(01) VALUE "N".
+001590     88  NEXTID-IS-NEW               VALUE "Y".
+001600
+001610 77  WS-CALC-DATE            PIC 9(08) VALUE ZERO.
+001620 77  WS-CALC-TIME            PIC 9(08) VALUE ZERO.
+001630 77  WS-CALC-USER            PIC X(08) VALUE SPACES.
+001640
+001650 01  WS-MENU-CHOICE          PIC X(01) VALUE SPACE.
+001660     88  OP-ADD                          VALUES "A" "a".
+001670     88  OP-SUBTRACT                     VALUES "S" "s".
+001680     88  OP-MULTIPLY                     VALUES "M" "m".
+001690     88  OP-DIVIDE                       VALUES "D" "d".
+001700     88  OP-VALID                        VALUES
+001710         "A" "a" "S" "s" "M" "m" "D" "d".
+001720*
+001730 PROCEDURE DIVISION.
+001740*
+001750 0000-Mainline.
+001760     PERFORM 1000-SelectOperation
+001770     PERFORM 2000-GetOperands
+001780     PERFORM CalculateResult
+001790     PERFORM 4000-DisplayResult
+001800     PERFORM 7000-CaptureTimestamp
+001810     PERFORM 8000-WriteAuditRecord
+001820     IF CALC-OK
+001830         PERFORM 8500-WriteExtractRecord
+001840     END-IF
+001850     PERFORM 9000-WriteHistoryRecord
+001860     STOP RUN.
+001870*
+001880 1000-SelectOperation.
+001890     PERFORM 1100-DisplayMenu
+001900         UNTIL OP-VALID.
+001910 1000-Exit.
+001920     EXIT.
+001930*
+001940 1100-DisplayMenu.
+001950     DISPLAY "Select an operation:"
+001960     DISPLAY "  A - Add"
+001970     DISPLAY "  S - Subtract"
+001980     DISPLAY "  M - Multiply"
+001990     DISPLAY "  D - Divide"
+002000     ACCEPT WS-MENU-CHOICE
+002010     IF NOT OP-VALID
+002020         DISPLAY "INVALID CHOICE, PLEASE ENTER A, S, M, OR D"
+002030     END-IF.
+002040 1100-Exit.
+002050     EXIT.
+002060*
+002070 2000-GetOperands.
+002080     DISPLAY UserPrompt
+002090     ACCEPT FirstNum
+002100     DISPLAY "Enter second amount (with decimal point, "
+002110         "e.g. 123.45)"
+002120     ACCEPT SecondNum.
+002130 2000-Exit.
+002140     EXIT.
+002150*
+002160 CalculateResult.
+002170     MOVE "O" TO WS-CALC-STATUS
+002180     EVALUATE TRUE
+002190         WHEN OP-ADD
+002200             MOVE "+" TO DL-OPERATOR
+002210             COMPUTE CalcResult = FirstNum + SecondNum
+002220                 ON SIZE ERROR
+002230                     MOVE "R" TO WS-CALC-STATUS
+002240             END-COMPUTE
+002250         WHEN OP-SUBTRACT
+002260             MOVE "-" TO DL-OPERATOR
+002270             IF SecondNum > FirstNum
+002280                 MOVE "R" TO WS-CALC-STATUS
+002290             ELSE
+002300                 COMPUTE CalcResult = FirstNum - SecondNum
+002310                     ON SIZE ERROR
+002320                         MOVE "R" TO WS-CALC-STATUS
+002330                 END-COMPUTE
+002340             END-IF
+002350         WHEN OP-MULTIPLY
+002360             MOVE "x" TO DL-OPERATOR
+002370             COMPUTE CalcResult = FirstNum * SecondNum
+002380                 ON SIZE ERROR
+002390                     MOVE "R" TO WS-CALC-STATUS
+002400             END-COMPUTE
+002410         WHEN OP-DIVIDE
+002420             MOVE "/" TO DL-OPERATOR
+002430             IF SecondNum = ZERO
+002440                 MOVE "Z" TO WS-CALC-STATUS
+002450             ELSE
+002460                 COMPUTE CalcResult ROUNDED =
+002470                     FirstNum / SecondNum
+002480                     ON SIZE ERROR
+002490                         MOVE "R" TO WS-CALC-STATUS
+002500                 END-COMPUTE
+002510             END-IF
+002520     END-EVALUATE.
+002530 CalculateResult-Exit.
+002540     EXIT.
+002550*
+002560 4000-DisplayResult.
+002570     EVALUATE TRUE
+002580         WHEN CALC-REJECTED
+002590             DISPLAY "CALCULATION REJECTED - RESULT OVERFLOWS "
+002600                 "CalcResult, CHECK YOUR ENTRIES"
+002610         WHEN CALC-DIVIDE-BY-ZERO
+002620             DISPLAY "CALCULATION REJECTED - CANNOT DIVIDE BY "
+002630                 "ZERO"
+002640         WHEN OTHER
+002650             MOVE FirstNum       TO DL-FIRST-NUM
+002660             MOVE SecondNum      TO DL-SECOND-NUM
+002670             MOVE CalcResult     TO DL-CALC-RESULT
+002680             DISPLAY WS-DISPLAY-LINE
+002690     END-EVALUATE.
+002700 4000-Exit.
+002710     EXIT.
+002720*
+002730 7000-CaptureTimestamp.
+002740     DISPLAY "USER" UPON ENVIRONMENT-NAME
+002750     ACCEPT WS-CALC-USER FROM ENVIRONMENT-VALUE
+002760     IF WS-CALC-USER = SPACES
+002770         MOVE "UNKNOWN" TO WS-CALC-USER
+002780     END-IF
+002790
+002800     ACCEPT WS-CALC-DATE FROM DATE YYYYMMDD
+002810     ACCEPT WS-CALC-TIME FROM TIME.
+002820 7000-Exit.
+002830     EXIT.
+002840*
+002850 8000-WriteAuditRecord.
+002860     OPEN EXTEND AUDIT-FILE
+002870     IF NOT AUDIT-OK
+002880         MOVE SPACES TO WS-AUDIT-STATUS
+002890         OPEN OUTPUT AUDIT-FILE
+002900     END-IF
+002910
+002920     MOVE WS-CALC-USER  TO AUD-USER
+002930     MOVE WS-CALC-DATE  TO AUD-DATE
+002940     MOVE WS-CALC-TIME  TO AUD-TIME
+002950
+002960     MOVE FirstNum      TO AUD-FIRST-NUM
+002970     MOVE SecondNum     TO AUD-SECOND-NUM
+002980     MOVE WS-CALC-STATUS TO AUD-STATUS
+002990     IF CALC-OK
+003000         MOVE CalcResult TO AUD-CALC-RESULT
+003010     ELSE
+003020         MOVE ZERO       TO AUD-CALC-RESULT
+003030     END-IF
+003040
+003050     WRITE AUDIT-RECORD
+003060     CLOSE AUDIT-FILE.
+003070 8000-Exit.
+003080     EXIT.
+003090*
+003100 8500-WriteExtractRecord.
+003110     OPEN EXTEND PRICE-FILE
+003120     IF NOT PRICE-OK
+003130         MOVE SPACES TO WS-PRICE-STATUS
+003140         OPEN OUTPUT PRICE-FILE
+003150     END-IF
+003160
+003170     MOVE "PE"       TO PX-RECORD-TYPE
+003180     MOVE FirstNum   TO PX-QUANTITY
+003190     MOVE SecondNum  TO PX-UNIT-PRICE
+003200     MOVE CalcResult TO PX-EXTENDED-PRICE
+003210
+003220     WRITE PRICE-EXTRACT-RECORD
+003230     CLOSE PRICE-FILE.
+003240 8500-Exit.
+003250     EXIT.
+003260*
+003270 9000-WriteHistoryRecord.
+003280     PERFORM 9100-GetNextTransId
+003290
+003300     MOVE WS-NEXT-TRANS-ID TO HR-TRANS-ID
+003310     MOVE WS-CALC-DATE      TO HR-DATE
+003320     MOVE WS-CALC-TIME      TO HR-TIME
+003330     MOVE WS-CALC-USER      TO HR-USER
+003340     MOVE FirstNum          TO HR-FIRST-NUM
+003350     MOVE SecondNum         TO HR-SECOND-NUM
+003360     MOVE WS-CALC-STATUS    TO HR-STATUS
+003370     IF CALC-OK
+003380         MOVE CalcResult    TO HR-CALC-RESULT
+003390     ELSE
+003400         MOVE ZERO          TO HR-CALC-RESULT
+003410     END-IF
+003420
+003430     OPEN I-O HIST-FILE
+003440     IF NOT HIST-OK
+003450         DISPLAY "DOCALC: UNABLE TO OPEN CALCHIST, STATUS="
+003460             WS-HIST-STATUS
+003470     END-IF
+003480     WRITE HISTORY-RECORD
+003490         INVALID KEY
+003500             DISPLAY "DOCALC: DUPLICATE OR INVALID CALCHIST KEY "
+003510                 HR-TRANS-ID
+003520     END-WRITE
+003530     CLOSE HIST-FILE.
+003540 9000-Exit.
+003550     EXIT.
+003560*
+003570 9100-GetNextTransId.
+003580     MOVE ZERO  TO WS-NEXT-TRANS-ID
+003590     MOVE 1     TO WS-NEXTID-RELKEY
+003600     MOVE "N"   TO WS-NEXTID-NEW-SWITCH
+003610     OPEN I-O NEXTID-FILE
+003620     IF NEXTID-OK
+003630         READ NEXTID-FILE
+003640             INVALID KEY
+003650                 MOVE "Y" TO WS-NEXTID-NEW-SWITCH
+003660             NOT INVALID KEY
+003670                 MOVE NI-LAST-TRANS-ID TO WS-NEXT-TRANS-ID
+003680         END-READ
+003690     ELSE
+003700         MOVE SPACES TO WS-NEXTID-STATUS
+003710         OPEN OUTPUT NEXTID-FILE
+003720         MOVE "Y" TO WS-NEXTID-NEW-SWITCH
+003730     END-IF
+003740     ADD 1 TO WS-NEXT-TRANS-ID
+003750     MOVE WS-NEXT-TRANS-ID TO NI-LAST-TRANS-ID
+003760     IF NEXTID-IS-NEW
+003770         WRITE NEXTID-RECORD
+003780     ELSE
+003790         REWRITE NEXTID-RECORD
+003800     END-IF
+003810     CLOSE NEXTID-FILE.
+003820 9100-Exit.
+003830     EXIT.
