@@ -0,0 +1,495 @@
+000100********************************************************************
+000110*  PROGRAM      : DOCALCB.CBL
+000120*  AUTHOR       : M. AGUIRRE
+000130*  INSTALLATION : DATA PROCESSING
+000140*  DATE-WRITTEN : 08/09/2026
+000150*
+000160*  BATCH COMPANION TO DoCalc.  READS A SEQUENTIAL TRANSACTION
+000170*  FILE OF FirstNum/SecondNum PAIRS AND WRITES A PRINT REPORT
+000180*  OF CalcResult FOR EACH TRANSACTION, SO THE CALCULATION CAN
+000190*  BE SCHEDULED AND RUN UNATTENDED INSTEAD OF KEYED IN THROUGH
+000200*  THE 3270 ONE PAIR AT A TIME.
+000210*
+000220*  MODIFICATION HISTORY
+000230*    08/09/2026  MJA  ORIGINAL PROGRAM.
+000240*    08/09/2026  MJA  WIDENED TRANSACTION FIELDS TO THE SHARED
+000250*                     CALCFLDS COPYBOOK (5-DIGIT QUANTITIES).
+000260*    08/09/2026  MJA  TRAP ON SIZE ERROR ON THE COMPUTE AND
+000270*                     REPORT REJECTED TRANSACTIONS INSTEAD OF
+000280*                     PRINTING A TRUNCATED RESULT.
+000290*    08/09/2026  MJA  TRANSACTION RECORD AND REPORT LINE NOW
+000300*                     CARRY TWO DECIMAL PLACES SO THE BATCH RUN
+000310*                     MATCHES THE COMP-3 CALCFLDS LAYOUT.
+000320*    08/09/2026  MJA  APPEND EVERY SUCCESSFUL CALCULATION TO
+000330*                     AUDITLOG, SAME AS THE ONLINE DoCalc.
+000340*    08/09/2026  MJA  TRANSACTION RECORD NOW CARRIES AN
+000350*                     OPERATION CODE (ADD/SUBTRACT/MULTIPLY/
+000360*                     DIVIDE) SO BATCH TRANSACTIONS ARE NOT
+000370*                     LIMITED TO MULTIPLY, MATCHING THE ONLINE
+000380*                     DoCalc MENU.
+000390*    08/09/2026  MJA  ADDED A CHECKPOINT FILE AND TRANSACTION
+000400*                     SEQUENCE COUNTER SO A RUN THAT ABENDS
+000410*                     PARTWAY THROUGH TRANIN CAN BE RESTARTED
+000420*                     WITHOUT REPROCESSING OR RE-LOGGING
+000430*                     TRANSACTIONS ALREADY REPORTED.
+000440*    08/09/2026  MJA  AUDITLOG NOW GETS A RECORD FOR REJECTED
+000450*                     AND DIVIDE-BY-ZERO TRANSACTIONS TOO, SAME
+000460*                     AS THE ONLINE DoCalc.
+000470*    08/09/2026  MJA  EVERY SUCCESSFUL TRANSACTION IS NOW ALSO
+000480*                    EXTRACTED TO PRICEXT IN THE DOWNSTREAM
+000490*                    PRICING SYSTEM'S INTERFACE LAYOUT.
+000500*    08/09/2026  MJA  EVERY TRANSACTION NOW GETS A TRANSACTION ID
+000510*                    AND IS WRITTEN TO CALCHIST SO IT CAN BE
+000520*                    LOOKED UP AGAIN LATER BY THAT ID.
+000530*    08/09/2026  MJA  CALCHIST IS A KSDS - OPEN EXTEND IS ONLY
+000540*                    VALID AGAINST A SEQUENTIAL FILE, SO SWITCHED
+000550*                    TO OPEN I-O WITH NO OUTPUT FALLBACK (THE
+000560*                    CLUSTER ALWAYS EXISTS BEFORE THE FIRST RUN).
+000570*                    NEXTIDF IS NOW A RELATIVE FILE HELD OPEN I-O
+000580*                    FOR THE WHOLE RUN SO TWO PROGRAMS RUNNING AT
+000590*                    THE SAME TIME CAN'T BOTH READ THE SAME
+000600*                    LAST-ID BEFORE EITHER REWRITES IT.
+000610*                    PRICEXT/CALCHIST/NEXTIDF ARE NOW OPENED ONCE
+000620*                    IN INITIALIZE AND CLOSED ONCE IN TERMINATE,
+000630*                    SAME AS AUDITLOG, INSTEAD OF PER TRANSACTION.
+000640*    08/09/2026  MJA  HR-DATE/HR-TIME/HR-USER NO LONGER REACH INTO
+000650*                    THE AUDIT-RECORD FD AREA - CAPTURED ONCE INTO
+000660*                    WS-CALC-DATE/TIME/USER AND FED TO BOTH
+000670*                    AUDITREC AND HISTREC FROM THERE SO CALCHIST'S
+000680*                    TIMESTAMP DOES NOT DEPEND ON WRITEAUDITRECORD
+000690*                    HAVING RUN FIRST.
+000700********************************************************************
+000710 IDENTIFICATION DIVISION.
+000720 PROGRAM-ID.  DoCalcB.
+000730 AUTHOR.  M. AGUIRRE.
+000740 INSTALLATION.  DATA PROCESSING.
+000750 DATE-WRITTEN.  08/09/2026.
+000760 DATE-COMPILED.
+000770*
+000780 ENVIRONMENT DIVISION.
+000790 CONFIGURATION SECTION.
+000800 SOURCE-COMPUTER.  IBM-370.
+000810 OBJECT-COMPUTER.  IBM-370.
+000820 INPUT-OUTPUT SECTION.
+000830 FILE-CONTROL.
+000840     SELECT TRANS-FILE ASSIGN TO TRANIN
+000850         ORGANIZATION IS SEQUENTIAL
+000860         FILE STATUS IS WS-TRANS-STATUS.
+000870
+000880     SELECT REPORT-FILE ASSIGN TO RPTOUT
+000890         ORGANIZATION IS SEQUENTIAL
+000900         FILE STATUS IS WS-REPORT-STATUS.
+000910
+000920     SELECT AUDIT-FILE ASSIGN TO AUDITLOG
+000930         ORGANIZATION IS SEQUENTIAL
+000940         FILE STATUS IS WS-AUDIT-STATUS.
+000950
+000960     SELECT CHKPT-FILE ASSIGN TO CHKPTF
+000970         ORGANIZATION IS SEQUENTIAL
+000980         FILE STATUS IS WS-CHKPT-STATUS.
+000990
+001000     SELECT PRICE-FILE ASSIGN TO PRICEXT
+001010         ORGANIZATION IS SEQUENTIAL
+001020         FILE STATUS IS WS-PRICE-STATUS.
+001030
+001040     SELECT HIST-FILE ASSIGN TO CALCHIST
+001050         ORGANIZATION IS INDEXED
+001060         ACCESS MODE IS SEQUENTIAL
+001070         RECORD KEY IS HR-TRANS-ID
+001080         FILE STATUS IS WS-HIST-STATUS.
+001090
+001100     SELECT NEXTID-FILE ASSIGN TO NEXTIDF
+001110         ORGANIZATION IS RELATIVE
+001120         ACCESS MODE IS RANDOM
+001130         RELATIVE KEY IS WS-NEXTID-RELKEY
+001140         FILE STATUS IS WS-NEXTID-STATUS.
+001150*
+001160 DATA DIVISION.
+001170 FILE SECTION.
+001180 FD  TRANS-FILE
+001190     RECORDING MODE IS F
+001200     LABEL RECORDS ARE STANDARD.
+001210 01  TRANS-RECORD.
+001220     05  TR-OPERATION        PIC X(01).
+001230         88  TR-OP-ADD                   VALUES "A" "a".
+001240         88  TR-OP-SUBTRACT              VALUES "S" "s".
+001250         88  TR-OP-MULTIPLY              VALUES "M" "m".
+001260         88  TR-OP-DIVIDE                VALUES "D" "d".
+001270     05  TR-FIRST-NUM        PIC 9(05)V99.
+001280     05  TR-SECOND-NUM       PIC 9(05)V99.
+001290     05  FILLER              PIC X(65).
+001300*
+001310 FD  REPORT-FILE
+001320     RECORDING MODE IS F
+001330     LABEL RECORDS ARE STANDARD.
+001340 01  REPORT-LINE             PIC X(80).
+001350*
+001360 FD  AUDIT-FILE
+001370     RECORDING MODE IS F
+001380     LABEL RECORDS ARE STANDARD.
+001390 COPY AUDITREC.
+001400*
+001410 FD  CHKPT-FILE
+001420     RECORDING MODE IS F
+001430     LABEL RECORDS ARE STANDARD.
+001440 01  CHKPT-RECORD.
+001450     05  CK-LAST-SEQ         PIC 9(08).
+001460*
+001470 FD  PRICE-FILE
+001480     RECORDING MODE IS F
+001490     LABEL RECORDS ARE STANDARD.
+001500 COPY PRICEREC.
+001510*
+001520 FD  HIST-FILE
+001530     LABEL RECORDS ARE STANDARD.
+001540 COPY HISTREC.
+001550*
+001560 FD  NEXTID-FILE
+001570     RECORDING MODE IS F
+001580     LABEL RECORDS ARE STANDARD.
+001590 COPY NEXTIDF.
+001600*
+001610 WORKING-STORAGE SECTION.
+001620 COPY CALCFLDS.
+001630
+001640 77  WS-TRANS-STATUS         PIC X(02) VALUE SPACES.
+001650     88  TRANS-OK                       VALUE "00".
+001660     88  TRANS-EOF                       VALUE "10".
+001670
+001680 77  WS-REPORT-STATUS        PIC X(02) VALUE SPACES.
+001690     88  REPORT-OK                       VALUE "00".
+001700
+001710 77  WS-EOF-SWITCH           PIC X(01) VALUE "N".
+001720     88  END-OF-TRANS-FILE               VALUE "Y".
+001730
+001740 77  WS-CALC-STATUS          PIC X(01) VALUE "O".
+001750     88  CALC-OK                         VALUE "O".
+001760     88  CALC-REJECTED                   VALUE "R".
+001770     88  CALC-DIVIDE-BY-ZERO              VALUE "Z".
+001780     88  CALC-INVALID-OP                  VALUE "I".
+001790
+001800 77  WS-AUDIT-STATUS         PIC X(02) VALUE SPACES.
+001810     88  AUDIT-OK                        VALUE "00".
+001820
+001830 77  WS-CHKPT-STATUS         PIC X(02) VALUE SPACES.
+001840     88  CHKPT-OK                        VALUE "00".
+001850
+001860 77  WS-PRICE-STATUS         PIC X(02) VALUE SPACES.
+001870     88  PRICE-OK                        VALUE "00".
+001880
+001890 77  WS-HIST-STATUS          PIC X(02) VALUE SPACES.
+001900     88  HIST-OK                         VALUE "00".
+001910
+001920 77  WS-NEXTID-STATUS        PIC X(02) VALUE SPACES.
+001930     88  NEXTID-OK                       VALUE "00".
+001940
+001950 77  WS-NEXT-TRANS-ID        PIC 9(08) VALUE ZERO.
+001960 77  WS-NEXTID-RELKEY        PIC 9(04) COMP VALUE 1.
+001970 77  WS-NEXTID-NEW-SWITCH    PIC X(01) VALUE "N".
+001980     88  NEXTID-IS-NEW               VALUE "Y".
+001990 77  WS-CALC-DATE            PIC 9(08) VALUE ZERO.
+002000 77  WS-CALC-TIME            PIC 9(08) VALUE ZERO.
+002010 77  WS-CALC-USER            PIC X(08) VALUE SPACES.
+002020 77  WS-TRANS-SEQ            PIC 9(08) COMP VALUE ZERO.
+002030 77  WS-RESTART-SEQ          PIC 9(08) COMP VALUE ZERO.
+002040 77  WS-CHECKPOINT-INTERVAL  PIC 9(04) COMP VALUE 10.
+002050 77  WS-CHECKPOINT-QUOTIENT  PIC 9(08) COMP VALUE ZERO.
+002060 77  WS-CHECKPOINT-REMAINDR  PIC 9(04) COMP VALUE ZERO.
+002070
+002080 01  WS-REPORT-HEADING.
+002090     05  FILLER              PIC X(20) VALUE
+002100         "DoCalc BATCH REPORT".
+002110     05  FILLER              PIC X(60) VALUE SPACES.
+002120
+002130 01  WS-DETAIL-LINE.
+002140     05  FILLER              PIC X(05) VALUE SPACES.
+002150     05  DL-FIRST-NUM        PIC ZZZZ9.99.
+002160     05  FILLER              PIC X(01) VALUE SPACE.
+002170     05  DL-OPERATOR         PIC X(01).
+002180     05  FILLER              PIC X(01) VALUE SPACE.
+002190     05  DL-SECOND-NUM       PIC ZZZZ9.99.
+002200     05  FILLER              PIC X(12) VALUE " RESULT IS =".
+002210     05  DL-CALC-RESULT      PIC Z(9)9.99.
+002220     05  DL-CALC-TEXT REDEFINES DL-CALC-RESULT
+002230                             PIC X(13).
+002240     05  FILLER              PIC X(29) VALUE SPACES.
+002250*
+002260 PROCEDURE DIVISION.
+002270*
+002280 0000-Mainline.
+002290     PERFORM 1000-Initialize
+002300     PERFORM 2000-ProcessTransactions
+002310         UNTIL END-OF-TRANS-FILE
+002320     PERFORM 3000-Terminate
+002330     STOP RUN.
+002340*
+002350 1000-Initialize.
+002360     OPEN INPUT TRANS-FILE
+002370     IF NOT TRANS-OK
+002380         DISPLAY "DOCALCB: UNABLE TO OPEN TRANIN, STATUS="
+002390             WS-TRANS-STATUS
+002400         MOVE "Y" TO WS-EOF-SWITCH
+002410         GO TO 1000-Exit
+002420     END-IF
+002430
+002440     OPEN OUTPUT REPORT-FILE
+002450     IF NOT REPORT-OK
+002460         DISPLAY "DOCALCB: UNABLE TO OPEN RPTOUT, STATUS="
+002470             WS-REPORT-STATUS
+002480         MOVE "Y" TO WS-EOF-SWITCH
+002490         GO TO 1000-Exit
+002500     END-IF
+002510
+002520     OPEN EXTEND AUDIT-FILE
+002530     IF NOT AUDIT-OK
+002540         MOVE SPACES TO WS-AUDIT-STATUS
+002550         OPEN OUTPUT AUDIT-FILE
+002560     END-IF
+002570
+002580     OPEN EXTEND PRICE-FILE
+002590     IF NOT PRICE-OK
+002600         MOVE SPACES TO WS-PRICE-STATUS
+002610         OPEN OUTPUT PRICE-FILE
+002620     END-IF
+002630
+002640     OPEN I-O HIST-FILE
+002650     IF NOT HIST-OK
+002660         DISPLAY "DOCALCB: UNABLE TO OPEN CALCHIST, STATUS="
+002670             WS-HIST-STATUS
+002680     END-IF
+002690
+002700     PERFORM 1150-OpenNextIdFile
+002710
+002720     WRITE REPORT-LINE FROM WS-REPORT-HEADING
+002730
+002740     PERFORM 1100-LoadCheckpoint
+002750
+002760     PERFORM 8000-ReadTransaction
+002770     PERFORM 1200-SkipProcessedTransaction
+002780         UNTIL END-OF-TRANS-FILE
+002790         OR WS-TRANS-SEQ > WS-RESTART-SEQ.
+002800 1000-Exit.
+002810     EXIT.
+002820*
+002830 1100-LoadCheckpoint.
+002840     MOVE ZERO TO WS-RESTART-SEQ
+002850     OPEN INPUT CHKPT-FILE
+002860     IF CHKPT-OK
+002870         READ CHKPT-FILE
+002880             AT END
+002890                 CONTINUE
+002900             NOT AT END
+002910                 MOVE CK-LAST-SEQ TO WS-RESTART-SEQ
+002920         END-READ
+002930         CLOSE CHKPT-FILE
+002940     ELSE
+002950         MOVE SPACES TO WS-CHKPT-STATUS
+002960     END-IF
+002970     IF WS-RESTART-SEQ > ZERO
+002980         DISPLAY "DOCALCB: RESTARTING AFTER TRANSACTION SEQ "
+002990             WS-RESTART-SEQ
+003000     END-IF.
+003010 1100-Exit.
+003020     EXIT.
+003030*
+003040 1150-OpenNextIdFile.
+003050     MOVE 1   TO WS-NEXTID-RELKEY
+003060     OPEN I-O NEXTID-FILE
+003070     IF NOT NEXTID-OK
+003080         MOVE SPACES TO WS-NEXTID-STATUS
+003090         OPEN OUTPUT NEXTID-FILE
+003100         MOVE ZERO TO NI-LAST-TRANS-ID
+003110         WRITE NEXTID-RECORD
+003120         CLOSE NEXTID-FILE
+003130         OPEN I-O NEXTID-FILE
+003140     END-IF.
+003150 1150-Exit.
+003160     EXIT.
+003170*
+003180 1200-SkipProcessedTransaction.
+003190     PERFORM 8000-ReadTransaction.
+003200 1200-Exit.
+003210     EXIT.
+003220*
+003230 2000-ProcessTransactions.
+003240     MOVE TR-FIRST-NUM  TO FirstNum
+003250     MOVE TR-SECOND-NUM TO SecondNum
+003260     MOVE SPACES         TO WS-DETAIL-LINE
+003270     MOVE FirstNum       TO DL-FIRST-NUM
+003280     MOVE SecondNum      TO DL-SECOND-NUM
+003290     MOVE "O" TO WS-CALC-STATUS
+003300     EVALUATE TRUE
+003310         WHEN TR-OP-ADD
+003320             MOVE "+" TO DL-OPERATOR
+003330             COMPUTE CalcResult = FirstNum + SecondNum
+003340                 ON SIZE ERROR
+003350                     MOVE "R" TO WS-CALC-STATUS
+003360             END-COMPUTE
+003370         WHEN TR-OP-SUBTRACT
+003380             MOVE "-" TO DL-OPERATOR
+003390             IF SecondNum > FirstNum
+003400                 MOVE "R" TO WS-CALC-STATUS
+003410             ELSE
+003420                 COMPUTE CalcResult = FirstNum - SecondNum
+003430                     ON SIZE ERROR
+003440                         MOVE "R" TO WS-CALC-STATUS
+003450                 END-COMPUTE
+003460             END-IF
+003470         WHEN TR-OP-MULTIPLY
+003480             MOVE "x" TO DL-OPERATOR
+003490             COMPUTE CalcResult = FirstNum * SecondNum
+003500                 ON SIZE ERROR
+003510                     MOVE "R" TO WS-CALC-STATUS
+003520             END-COMPUTE
+003530         WHEN TR-OP-DIVIDE
+003540             MOVE "/" TO DL-OPERATOR
+003550             IF SecondNum = ZERO
+003560                 MOVE "Z" TO WS-CALC-STATUS
+003570             ELSE
+003580                 COMPUTE CalcResult ROUNDED =
+003590                     FirstNum / SecondNum
+003600                     ON SIZE ERROR
+003610                         MOVE "R" TO WS-CALC-STATUS
+003620                 END-COMPUTE
+003630             END-IF
+003640         WHEN OTHER
+003650             MOVE "?" TO DL-OPERATOR
+003660             MOVE "I" TO WS-CALC-STATUS
+003670     END-EVALUATE
+003680     EVALUATE TRUE
+003690         WHEN CALC-REJECTED
+003700             MOVE "REJECTED-SE" TO DL-CALC-TEXT
+003710         WHEN CALC-DIVIDE-BY-ZERO
+003720             MOVE "REJECTED-DZ" TO DL-CALC-TEXT
+003730         WHEN CALC-INVALID-OP
+003740             MOVE "INVALID-OP"  TO DL-CALC-TEXT
+003750         WHEN OTHER
+003760             MOVE CalcResult     TO DL-CALC-RESULT
+003770     END-EVALUATE
+003780     PERFORM 3500-CaptureTimestamp
+003790     PERFORM 4000-WriteAuditRecord
+003800     IF CALC-OK
+003810         PERFORM 4500-WriteExtractRecord
+003820     END-IF
+003830     PERFORM 4700-WriteHistoryRecord
+003840     WRITE REPORT-LINE FROM WS-DETAIL-LINE
+003850
+003860     DIVIDE WS-TRANS-SEQ BY WS-CHECKPOINT-INTERVAL
+003870         GIVING WS-CHECKPOINT-QUOTIENT
+003880         REMAINDER WS-CHECKPOINT-REMAINDR
+003890     IF WS-CHECKPOINT-REMAINDR = ZERO
+003900         PERFORM 6000-WriteCheckpoint
+003910     END-IF
+003920
+003930     PERFORM 8000-ReadTransaction.
+003940 2000-Exit.
+003950     EXIT.
+003960*
+003970 3000-Terminate.
+003980     PERFORM 6100-ResetCheckpoint
+003990     CLOSE TRANS-FILE
+004000     CLOSE AUDIT-FILE
+004010     CLOSE PRICE-FILE
+004020     CLOSE HIST-FILE
+004030     CLOSE NEXTID-FILE
+004040     CLOSE REPORT-FILE.
+004050 3000-Exit.
+004060     EXIT.
+004070*
+004080 3500-CaptureTimestamp.
+004090     MOVE "BATCH"       TO WS-CALC-USER
+004100     ACCEPT WS-CALC-DATE FROM DATE YYYYMMDD
+004110     ACCEPT WS-CALC-TIME FROM TIME.
+004120 3500-Exit.
+004130     EXIT.
+004140*
+004150 4000-WriteAuditRecord.
+004160     MOVE WS-CALC-USER  TO AUD-USER
+004170     MOVE WS-CALC-DATE  TO AUD-DATE
+004180     MOVE WS-CALC-TIME  TO AUD-TIME
+004190     MOVE FirstNum      TO AUD-FIRST-NUM
+004200     MOVE SecondNum     TO AUD-SECOND-NUM
+004210     MOVE WS-CALC-STATUS TO AUD-STATUS
+004220     IF CALC-OK
+004230         MOVE CalcResult TO AUD-CALC-RESULT
+004240     ELSE
+004250         MOVE ZERO       TO AUD-CALC-RESULT
+004260     END-IF
+004270     WRITE AUDIT-RECORD.
+004280 4000-Exit.
+004290     EXIT.
+004300*
+004310 4500-WriteExtractRecord.
+004320     MOVE "PE"       TO PX-RECORD-TYPE
+004330     MOVE FirstNum   TO PX-QUANTITY
+004340     MOVE SecondNum  TO PX-UNIT-PRICE
+004350     MOVE CalcResult TO PX-EXTENDED-PRICE
+004360
+004370     WRITE PRICE-EXTRACT-RECORD.
+004380 4500-Exit.
+004390     EXIT.
+004400*
+004410 4700-WriteHistoryRecord.
+004420     PERFORM 4800-GetNextTransId
+004430
+004440     MOVE WS-NEXT-TRANS-ID  TO HR-TRANS-ID
+004450     MOVE WS-CALC-DATE      TO HR-DATE
+004460     MOVE WS-CALC-TIME      TO HR-TIME
+004470     MOVE WS-CALC-USER      TO HR-USER
+004480     MOVE FirstNum          TO HR-FIRST-NUM
+004490     MOVE SecondNum         TO HR-SECOND-NUM
+004500     MOVE WS-CALC-STATUS    TO HR-STATUS
+004510     IF CALC-OK
+004520         MOVE CalcResult    TO HR-CALC-RESULT
+004530     ELSE
+004540         MOVE ZERO          TO HR-CALC-RESULT
+004550     END-IF
+004560
+004570     WRITE HISTORY-RECORD
+004580         INVALID KEY
+004590             DISPLAY "DOCALCB: DUPLICATE OR INVALID CALCHIST KEY "
+004600                 HR-TRANS-ID
+004610     END-WRITE.
+004620 4700-Exit.
+004630     EXIT.
+004640*
+004650 4800-GetNextTransId.
+004660     MOVE ZERO TO WS-NEXT-TRANS-ID
+004670     MOVE 1    TO WS-NEXTID-RELKEY
+004680     READ NEXTID-FILE
+004690         INVALID KEY
+004700             CONTINUE
+004710         NOT INVALID KEY
+004720             MOVE NI-LAST-TRANS-ID TO WS-NEXT-TRANS-ID
+004730     END-READ
+004740     ADD 1 TO WS-NEXT-TRANS-ID
+004750     MOVE WS-NEXT-TRANS-ID TO NI-LAST-TRANS-ID
+004760     REWRITE NEXTID-RECORD.
+004770 4800-Exit.
+004780     EXIT.
+004790*
+004800 6000-WriteCheckpoint.
+004810     MOVE WS-TRANS-SEQ TO CK-LAST-SEQ
+004820     OPEN OUTPUT CHKPT-FILE
+004830     WRITE CHKPT-RECORD
+004840     CLOSE CHKPT-FILE.
+004850 6000-Exit.
+004860     EXIT.
+004870*
+004880 6100-ResetCheckpoint.
+004890     MOVE ZERO TO CK-LAST-SEQ
+004900     OPEN OUTPUT CHKPT-FILE
+004910     WRITE CHKPT-RECORD
+004920     CLOSE CHKPT-FILE.
+004930 6100-Exit.
+004940     EXIT.
+004950*
+004960 8000-ReadTransaction.
+004970     READ TRANS-FILE
+004980         AT END
+004990             MOVE "Y" TO WS-EOF-SWITCH
+005000         NOT AT END
+005010             ADD 1 TO WS-TRANS-SEQ
+005020     END-READ.
+005030 8000-Exit.
+005040     EXIT.
