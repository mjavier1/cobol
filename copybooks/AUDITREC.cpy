@@ -0,0 +1,35 @@
+000100********************************************************************
+000200*  COPYBOOK     : AUDITREC.CPY
+000300*  AUTHOR       : M. AGUIRRE
+000400*  DATE-WRITTEN : 08/09/2026
+000500*
+000600*  ONE RECORD PER CALCULATION PERFORMED BY THE CALC SUITE, SO A
+000700*  RESULT CAN BE TRACED BACK AFTER THE FACT INSTEAD OF ONLY
+000800*  EXISTING ON THE SCREEN OR PRINTED REPORT FOR THE RUN THAT
+000900*  PRODUCED IT.
+001000*
+001100*  MODIFICATION HISTORY
+001200*    08/09/2026  MJA  ORIGINAL COPYBOOK.
+001250*    08/09/2026  MJA  ADDED AUD-STATUS SO REJECTED AND
+001260*                     DIVIDE-BY-ZERO CALCULATIONS ARE LOGGED
+001270*                     ALONGSIDE SUCCESSFUL ONES INSTEAD OF BEING
+001280*                     LEFT OUT OF THE AUDIT TRAIL, AND CAN BE
+001290*                     CALLED OUT ON THE DAILY SUMMARY REPORT.
+001295*    08/09/2026  MJA  ADDED AUD-INVALID-OP SO A GARBLED
+001296*                     TR-OPERATION CODE IS LOGGED SEPARATELY
+001297*                     FROM A GENUINE SIZE ERROR OVERFLOW.
+001298*    08/09/2026  MJA  WIDENED AUD-CALC-RESULT TO 9(10)V99 TO
+001299*                     MATCH CalcResult IN CALCFLDS.CPY.
+001300********************************************************************
+001400 01  AUDIT-RECORD.
+001500     05  AUD-DATE            PIC 9(08).
+001600     05  AUD-TIME            PIC 9(08).
+001700     05  AUD-USER            PIC X(08).
+001800     05  AUD-FIRST-NUM       PIC 9(05)V99.
+001900     05  AUD-SECOND-NUM      PIC 9(05)V99.
+002000     05  AUD-CALC-RESULT     PIC 9(10)V99.
+002100     05  AUD-STATUS          PIC X(01).
+002200         88  AUD-OK                      VALUE "O".
+002300         88  AUD-REJECTED                VALUE "R".
+002400         88  AUD-DIVIDE-BY-ZERO          VALUE "Z".
+002450         88  AUD-INVALID-OP              VALUE "I".
