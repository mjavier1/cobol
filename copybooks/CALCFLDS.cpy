@@ -0,0 +1,28 @@
+000100********************************************************************
+000200*  COPYBOOK     : CALCFLDS.CPY
+000300*  AUTHOR       : M. AGUIRRE
+000400*  DATE-WRITTEN : 08/09/2026
+000500*
+000600*  SHARED FIELD LAYOUT FOR THE CALC SUITE (DoCalc, DoCalcB, AND
+000700*  ANYTHING BUILT AGAINST THEM).  ONE COPY OF THE FIELD WIDTHS
+000800*  SO EVERY PROGRAM AGREES ON HOW BIG FirstNum, SecondNum, AND
+000900*  CalcResult ARE INSTEAD OF EACH ONE REDEFINING THEM.
+001000*
+001100*  MODIFICATION HISTORY
+001200*    08/09/2026  MJA  ORIGINAL COPYBOOK - PIC 9(05) QUANTITIES.
+001250*    08/09/2026  MJA  CHANGED FirstNum/SecondNum/CalcResult TO
+001260*                     PACKED-DECIMAL WITH AN EXPLICIT V99 SO A
+001270*                     QUANTITY TIMES A UNIT PRICE COMES OUT AS
+001280*                     A PROPER CURRENCY AMOUNT INSTEAD OF A
+001290*                     WHOLE NUMBER.
+001295*    08/09/2026  MJA  WIDENED CalcResult TO 9(10)V99 - THE TRUE
+001296*                     MAXIMUM PRODUCT OF TWO 9(05)V99 QUANTITIES
+001297*                     RUNS TO 10 INTEGER DIGITS, AND THE OLD
+001298*                     9(09)V99 WAS REJECTING LEGITIMATE
+001299*                     MAXIMUM-MAGNITUDE MULTIPLICATIONS WITH A
+001300*                     SIZE ERROR.
+001310********************************************************************
+001400 01  CALC-FIELDS.
+001500     05  FirstNum            PIC 9(05)V99 COMP-3 VALUE ZEROS.
+001600     05  SecondNum           PIC 9(05)V99 COMP-3 VALUE ZEROS.
+001700     05  CalcResult          PIC 9(10)V99 COMP-3 VALUE ZEROS.
