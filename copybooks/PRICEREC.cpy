@@ -0,0 +1,23 @@
+000100********************************************************************
+000200*  COPYBOOK     : PRICEREC.CPY
+000300*  AUTHOR       : M. AGUIRRE
+000400*  DATE-WRITTEN : 08/09/2026
+000500*
+000600*  ONE RECORD PER SUCCESSFUL CALCULATION, IN THE FIXED-WIDTH
+000700*  LAYOUT THE DOWNSTREAM PRICING SYSTEM EXPECTS ON ITS INBOUND
+000800*  INTERFACE FEED.  QUANTITY/UNIT-PRICE/EXTENDED-PRICE LINE UP
+000900*  WITH CALC-FIELDS' FirstNum/SecondNum/CalcResult.
+001000*
+001100*  MODIFICATION HISTORY
+001200*    08/09/2026  MJA  ORIGINAL COPYBOOK.
+001250*    08/09/2026  MJA  WIDENED PX-EXTENDED-PRICE TO 9(10)V99 TO
+001260*                     MATCH CalcResult IN CALCFLDS.CPY; TRIMMED
+001270*                     THE TRAILING FILLER BY ONE BYTE SO THE
+001280*                     RECORD STAYS AT 40 BYTES.
+001300********************************************************************
+001400 01  PRICE-EXTRACT-RECORD.
+001500     05  PX-RECORD-TYPE      PIC X(02) VALUE "PE".
+001600     05  PX-QUANTITY         PIC 9(05)V99.
+001700     05  PX-UNIT-PRICE       PIC 9(05)V99.
+001800     05  PX-EXTENDED-PRICE   PIC 9(10)V99.
+001900     05  FILLER              PIC X(12) VALUE SPACES.
