@@ -0,0 +1,34 @@
+000100********************************************************************
+000200*  COPYBOOK     : HISTREC.CPY
+000300*  AUTHOR       : M. AGUIRRE
+000400*  DATE-WRITTEN : 08/09/2026
+000500*
+000600*  ONE RECORD PER CALCULATION, KEYED ON HR-TRANS-ID, SO A PAST
+000700*  CALCULATION CAN BE PULLED UP AGAIN BY TRANSACTION ID INSTEAD
+000800*  OF SCANNING THE WHOLE OF AUDITLOG.  FIELD LAYOUT OTHERWISE
+000900*  MATCHES AUDITREC.
+001000*
+001100*  MODIFICATION HISTORY
+001200*    08/09/2026  MJA  ORIGINAL COPYBOOK.
+001250*    08/09/2026  MJA  ADDED HR-INVALID-OP SO A GARBLED
+001260*                     TR-OPERATION CODE IS DISTINGUISHABLE
+001270*                     FROM A GENUINE SIZE ERROR OVERFLOW.
+001280*    08/09/2026  MJA  WIDENED HR-CALC-RESULT TO 9(10)V99 TO
+001290*                     MATCH CalcResult IN CALCFLDS.CPY. THE
+001291*                     CALCHIST VSAM CLUSTER'S RECORD SIZE MUST
+001292*                     BE GROWN TO MATCH THE NEXT TIME IT IS
+001293*                     REDEFINED VIA IDCAMS.
+001300********************************************************************
+001400 01  HISTORY-RECORD.
+001500     05  HR-TRANS-ID         PIC 9(08).
+001600     05  HR-DATE             PIC 9(08).
+001700     05  HR-TIME             PIC 9(08).
+001800     05  HR-USER             PIC X(08).
+001900     05  HR-FIRST-NUM        PIC 9(05)V99.
+002000     05  HR-SECOND-NUM       PIC 9(05)V99.
+002100     05  HR-CALC-RESULT      PIC 9(10)V99.
+002200     05  HR-STATUS           PIC X(01).
+002300         88  HR-OK                       VALUE "O".
+002400         88  HR-REJECTED                 VALUE "R".
+002500         88  HR-DIVIDE-BY-ZERO           VALUE "Z".
+002550         88  HR-INVALID-OP               VALUE "I".
