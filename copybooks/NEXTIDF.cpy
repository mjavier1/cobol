@@ -0,0 +1,21 @@
+000100********************************************************************
+000110*  COPYBOOK     : NEXTIDF.CPY
+000120*  AUTHOR       : M. AGUIRRE
+000130*  DATE-WRITTEN : 08/09/2026
+000140*
+000150*  ONE-RECORD CONTROL FILE HOLDING THE LAST TRANSACTION ID
+000160*  HANDED OUT FOR CALCHIST.  DoCalc AND DoCalcB BOTH READ,
+000170*  INCREMENT, AND REWRITE THIS RECORD BEFORE EVERY HISTORY
+000180*  WRITE SO THE TWO PROGRAMS NEVER HAND OUT THE SAME KEY.
+000190*
+000200*  MODIFICATION HISTORY
+000210*    08/09/2026  MJA  ORIGINAL COPYBOOK.
+000220*    08/09/2026  MJA  NEXTID-FILE IS NOW HELD OPEN I-O ACROSS THE
+000230*                     WHOLE READ-INCREMENT-REWRITE SEQUENCE (SEE
+000240*                     ORGANIZATION IS RELATIVE ON THE SELECT
+000250*                     CLAUSE) SO THE CONTROL RECORD CANNOT BE READ
+000260*                     BY A SECOND RUN BEFORE THE FIRST RUN'S
+000270*                     REWRITE POSTS.  RECORD LAYOUT IS UNCHANGED.
+000280********************************************************************
+000290 01  NEXTID-RECORD.
+000300     05  NI-LAST-TRANS-ID    PIC 9(08).
