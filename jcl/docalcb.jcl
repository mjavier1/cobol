@@ -0,0 +1,47 @@
+//DOCALCB  JOB (ACCTNO),'DOCALC BATCH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------
+//* RUN THE DoCalc BATCH TRANSACTION JOB OVERNIGHT SO A FULL
+//* FILE OF FirstNum/SecondNum PAIRS CAN BE CALCULATED WITHOUT
+//* AN OPERATOR SITTING AT A TERMINAL KEYING EACH PAIR IN.
+//*-------------------------------------------------------------
+//STEP010  EXEC PGM=DOCALCB
+//STEPLIB  DD   DSN=PROD.CALC.LOADLIB,DISP=SHR
+//TRANIN   DD   DSN=PROD.CALC.TRANS.DAILY,DISP=SHR
+//RPTOUT   DD   SYSOUT=*
+//AUDITLOG DD   DSN=PROD.CALC.AUDITLOG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=51,BLKSIZE=0)
+//CHKPTF   DD   DSN=PROD.CALC.CHKPOINT,DISP=(OLD,CATLG,CATLG)
+//PRICEXT  DD   DSN=PROD.CALC.PRICEXT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=40,BLKSIZE=0)
+//CALCHIST DD   DSN=PROD.CALC.HISTORY,DISP=SHR
+//NEXTIDF  DD   DSN=PROD.CALC.NEXTID,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*-------------------------------------------------------------
+//* CHKPTF CARRIES THE LAST TRANSACTION SEQUENCE NUMBER FULLY
+//* PROCESSED.  IF STEP010 ABENDS PARTWAY THROUGH TRANIN, JUST
+//* RESUBMIT THIS JOB - DoCalcB READS CHKPTF ON STARTUP AND SKIPS
+//* WHATEVER IT ALREADY REPORTED, SO NOTHING IS DOUBLE-COUNTED ON
+//* THE REPORT OR IN AUDITLOG.  A RUN THAT REACHES END OF TRANIN
+//* NORMALLY RESETS CHKPTF TO ZERO FOR THE NEXT DAY'S JOB.  THE
+//* PROGRAM ALWAYS OPENS CHKPTF OUTPUT AND REWRITES IT WHOLE, SO IT
+//* IS ALLOCATED DISP=OLD RATHER THAN MOD - MOD WOULD ONLY POSITION
+//* PAST THE EXISTING RECORD AND APPEND, LEAVING BEHIND EVERY
+//* CHECKPOINT EVER WRITTEN INSTEAD OF JUST THE LATEST ONE.  A
+//* ONE-TIME BOOTSTRAP STEP MUST CREATE CHKPTF WITH ITS FIRST
+//* (ZERO) RECORD BEFORE THIS JOB IS EVER RUN.
+//*
+//* PRICEXT ACCUMULATES ONE RECORD PER SUCCESSFUL TRANSACTION IN
+//* THE DOWNSTREAM PRICING SYSTEM'S FIXED-WIDTH INTERFACE LAYOUT.
+//*
+//* CALCHIST IS THE VSAM KSDS HOLDING ONE RECORD PER TRANSACTION,
+//* KEYED BY TRANSACTION ID, FOR LATER LOOKUP BY CALCINQ.  IT MUST
+//* BE DEFINED (IDCAMS) AND LOADED BEFORE THE FIRST RUN.  NEXTIDF
+//* HANDS OUT THE NEXT TRANSACTION ID TO BOTH DoCalc AND DoCalcB SO
+//* NEITHER PROGRAM EVER REUSES A KEY; LIKE CALCHIST, IT IS A VSAM
+//* CLUSTER (A RELATIVE-RECORD DATASET, NOT A QSAM PS FILE) AND MUST
+//* BE DEFINED (IDCAMS) AND LOADED WITH ITS FIRST RECORD BEFORE THE
+//* FIRST RUN, SO IT IS ALLOCATED DISP=SHR THE SAME WAY.
+//*-------------------------------------------------------------
