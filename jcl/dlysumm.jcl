@@ -0,0 +1,13 @@
+//DLYSUMM  JOB (ACCTNO),'DoCalc DLY SUMM',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------
+//* END-OF-DAY REPORT AGAINST AUDITLOG.  RUN AFTER THE LAST
+//* DoCalc/DoCalcB ACTIVITY FOR THE DAY SO THE TOTALS AND
+//* EXCEPTION LIST COVER EVERYTHING LOGGED SINCE THE LOG WAS
+//* LAST ROLLED OVER.
+//*-------------------------------------------------------------
+//STEP010  EXEC PGM=DLYSUMM
+//STEPLIB  DD   DSN=PROD.CALC.LOADLIB,DISP=SHR
+//AUDITLOG DD   DSN=PROD.CALC.AUDITLOG,DISP=SHR
+//SUMMOUT  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
